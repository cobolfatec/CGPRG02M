@@ -0,0 +1,33 @@
+      *--------------------------------------------------------------*
+      *    LKPARM02 - INTERFACE DE CHAMADA DO PROGRAMA CGPRG02M      *
+      *    (DEPARTAMENTO A PROCESSAR, CODIGO DE RETORNO, REINICIO,   *
+      *     PERIODO LETIVO E QUANTIDADE DE ALUNOS PROCESSADOS NA     *
+      *     CHAMADA). COPIADO TANTO NA LINKAGE SECTION DO CGPRG02M   *
+      *     QUANTO NA WORKING-STORAGE DE QUEM O CHAMA.               *
+      *--------------------------------------------------------------*
+      * 09/08/2026 MCN - INCLUIDO LK-FL-PRIMEIRA-CHAMADA, PARA O     *
+      *                  CHAMADOR INDICAR SE ESTA E A PRIMEIRA       *
+      *                  CHAMADA DO RUN UNIT (SYSRPT/SYSOUT/CHECKPT  *
+      *                  SAO ABERTOS COM OPEN OUTPUT SOMENTE NELA;   *
+      *                  DEMAIS CHAMADAS USAM OPEN EXTEND, PARA NAO  *
+      *                  PERDER A SAIDA DE DEPARTAMENTOS ANTERIORES).*
+      * 09/08/2026 MCN - INCLUIDOS LK-NR-PAGINA/LK-CT-LINHAS, PARA A  *
+      *                  PAGINACAO DA LISTAGEM SYSOUT CONTINUAR DE   *
+      *                  UM DEPARTAMENTO PARA O OUTRO NO MESMO RUN   *
+      *                  UNIT (O PROGRAMA E IS INITIAL E PERDE A     *
+      *                  WORKING-STORAGE A CADA CHAMADA).            *
+      *--------------------------------------------------------------*
+       01  LK-PARAMETROS.
+           05 LK-NR-DPTO             PIC 9(04).
+           05 LK-NOME-DPTO           PIC X(15).
+           05 LK-COD-RETORNO         PIC 99.
+           05 LK-FL-REINICIO         PIC X(01).
+               88 LK-REINICIA-SIM           VALUE "S".
+               88 LK-REINICIA-NAO           VALUE "N".
+           05 LK-PERIODO             PIC 9(05).
+           05 LK-QTD-ALUNOS          PIC 9(05).
+           05 LK-FL-PRIMEIRA-CHAMADA PIC X(01).
+               88 LK-E-PRIMEIRA-CHAMADA      VALUE "S".
+               88 LK-NAO-E-PRIMEIRA-CHAMADA  VALUE "N".
+           05 LK-NR-PAGINA           PIC 9(03).
+           05 LK-CT-LINHAS           PIC 9(02).
