@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG00M.
+      * AUTOR .........: MARIA DA CONCEICAO NUNES.
+      * DATA DE CRIACAO: 09/08/2026.
+      *--------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                      *
+      *--------------------------------------------------------------*
+      * 09/08/2026 MCN - PROGRAMA CRIADO. LE A TABELA DE DEPARTAMENTOS*
+      *                  (ARQ-DEPTOS) E CHAMA O CGPRG02M UMA VEZ POR  *
+      *                  DEPARTAMENTO, ACUMULANDO O TOTAL DA INSTITUI-*
+      *                  CAO A PARTIR DO LK-COD-RETORNO DE CADA UM.   *
+      * 09/08/2026 MCN - INCLUIDO O CARTAO DE CONTROLE ARQ-PERIODO,   *
+      *                  LIDO UMA VEZ NO INICIO, PARA O PERIODO       *
+      *                  LETIVO DA RODADA SER PASSADO AO CGPRG02M EM  *
+      *                  LK-PERIODO (ANTES IA SEMPRE ZERADO).         *
+      * 09/08/2026 MCN - SOMENTE A PRIMEIRA CHAMADA AO CGPRG02M SINA- *
+      *                  LIZA LK-FL-PRIMEIRA-CHAMADA = 'S', PARA O    *
+      *                  SYSRPT/SYSOUT/CHECKPT SEREM ABERTOS COM OPEN *
+      *                  OUTPUT UMA UNICA VEZ NO RUN UNIT; AS DEMAIS  *
+      *                  CHAMADAS USAM OPEN EXTEND DENTRO DO CGPRG02M,*
+      *                  PRESERVANDO A SAIDA DOS DEPARTAMENTOS JA     *
+      *                  PROCESSADOS.                                *
+      * 09/08/2026 MCN - INCLUIDO O CARTAO DE CONTROLE ARQ-REINICIO,  *
+      *                  LIDO UMA VEZ NO INICIO, PARA O OPERADOR     *
+      *                  PODER PEDIR UMA RODADA DE REINICIO (ANTES    *
+      *                  LK-FL-REINICIO IA SEMPRE 'N', TORNANDO O     *
+      *                  REINICIO INACESSIVEL). ACRESCENTADO FILE     *
+      *                  STATUS EM ARQ-DEPTOS/ARQ-PERIODO PARA UMA    *
+      *                  MASSA AUSENTE TERMINAR O JOB COM CODIGO DE   *
+      *                  RETORNO REFLETIDO, EM VEZ DE ABENDAR, E O    *
+      *                  CODIGO DE RETORNO GERAL PASSOU A SER         *
+      *                  DEVOLVIDO AO SISTEMA OPERACIONAL VIA         *
+      *                  RETURN-CODE ANTES DO STOP RUN.               *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+           SELECT ARQ-DEPTOS      ASSIGN TO "DEPTOS"
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-FS-DEPTOS.
+           SELECT ARQ-PERIODO     ASSIGN TO "PERIODO"
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-FS-PERIODO.
+           SELECT ARQ-REINICIO    ASSIGN TO "REINICIO"
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-FS-REINICIO.
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+       FD  ARQ-DEPTOS
+           LABEL RECORD STANDARD.
+       01  REG-DEPTOS.
+           05 DEP-NR-DPTO           PIC 9(04).
+           05 DEP-NOME-DPTO         PIC X(15).
+
+       FD  ARQ-PERIODO
+           LABEL RECORD STANDARD.
+       01  REG-PERIODO.
+           05 PER-PERIODO-LETIVO    PIC 9(05).
+
+       FD  ARQ-REINICIO
+           LABEL RECORD STANDARD.
+       01  REG-REINICIO.
+           05 REI-FL-REINICIO       PIC X(01).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+      *-----> AREA AUXILIAR
+       77  WS-FIM                 PIC X(01) VALUE "N".
+       77  WS-CT-DPTOS-LIDOS      PIC 9(03) VALUE ZEROS.
+       77  WS-CT-DPTOS-OK         PIC 9(03) VALUE ZEROS.
+       77  WS-CT-DPTOS-ERRO       PIC 9(03) VALUE ZEROS.
+       77  WS-COD-RETORNO-GERAL   PIC 99    VALUE ZEROS.
+       77  WS-TOTAL-ALUNOS        PIC 9(07) VALUE ZEROS.
+       77  WS-FL-PRIMEIRO-DPTO    PIC X(01) VALUE "S".
+       77  WS-PERIODO-EXECUCAO    PIC 9(05) VALUE ZEROS.
+       77  WS-FL-REINICIO-EXECUCAO PIC X(01) VALUE "N".
+       77  WS-FS-DEPTOS           PIC X(02) VALUE "00".
+       77  WS-FS-PERIODO          PIC X(02) VALUE "00".
+       77  WS-FS-REINICIO         PIC X(02) VALUE "00".
+
+      *-----> PARAMETROS DE CHAMADA DO CGPRG02M (MESMO LAYOUT DA SUA
+      *       LINKAGE SECTION, VIA COPY COMPARTILHADO)
+           COPY LKPARM02.
+
+       PROCEDURE DIVISION.
+      *====================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           PERFORM 010-INICIAR
+           PERFORM 020-PROCESSAR-DEPARTAMENTOS UNTIL WS-FIM = 'S'
+           PERFORM 050-TERMINAR
+
+           MOVE  WS-COD-RETORNO-GERAL  TO  RETURN-CODE
+
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "** PROGRAMA 0 - DRIVER POR DEPARTAMENTO **"
+
+           OPEN INPUT ARQ-PERIODO
+           IF WS-FS-PERIODO = "00"
+               READ ARQ-PERIODO
+                   AT END
+                       MOVE  ZEROS  TO  WS-PERIODO-EXECUCAO
+                   NOT AT END
+                       MOVE  PER-PERIODO-LETIVO  TO  WS-PERIODO-EXECUCAO
+               END-READ
+               CLOSE ARQ-PERIODO
+           ELSE
+               DISPLAY "AVISO: CARTAO DE PERIODO (PERIODO) NAO ABERTO"
+               DISPLAY "PERIODO=" WS-FS-PERIODO
+               MOVE  ZEROS  TO  WS-PERIODO-EXECUCAO
+               MOVE  16     TO  WS-COD-RETORNO-GERAL
+           END-IF
+
+      *    CARTAO DE CONTROLE OPCIONAL - SE NAO EXISTIR (FS "35"), A
+      *    RODADA SEGUE NORMALMENTE SEM REINICIO.
+           OPEN INPUT ARQ-REINICIO
+           IF WS-FS-REINICIO = "00"
+               READ ARQ-REINICIO
+                   AT END
+                       MOVE  "N"  TO  WS-FL-REINICIO-EXECUCAO
+                   NOT AT END
+                       MOVE  REI-FL-REINICIO  TO
+                                     WS-FL-REINICIO-EXECUCAO
+               END-READ
+               CLOSE ARQ-REINICIO
+           ELSE
+               MOVE  "N"  TO  WS-FL-REINICIO-EXECUCAO
+               IF WS-FS-REINICIO NOT = "35"
+                   DISPLAY "AVISO: CARTAO DE REINICIO NAO ABERTO"
+                   DISPLAY "REINICIO=" WS-FS-REINICIO
+                   MOVE  16  TO  WS-COD-RETORNO-GERAL
+               END-IF
+           END-IF
+
+           OPEN INPUT ARQ-DEPTOS
+           IF WS-FS-DEPTOS = "00"
+               PERFORM 015-LER-DEPTOS
+           ELSE
+               DISPLAY "ERRO AO ABRIR A TABELA DE DEPARTAMENTOS"
+               DISPLAY "DEPTOS=" WS-FS-DEPTOS
+               MOVE  'S'  TO  WS-FIM
+               MOVE  16   TO  WS-COD-RETORNO-GERAL
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER UM REGISTRO DA TABELA DE DEPARTAMENTOS                *
+      *--------------------------------------------------------------*
+       015-LER-DEPTOS.
+
+           READ ARQ-DEPTOS
+               AT END
+                   MOVE 'S'  TO  WS-FIM
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    CHAMAR O CGPRG02M PARA O DEPARTAMENTO LIDO                *
+      *--------------------------------------------------------------*
+       020-PROCESSAR-DEPARTAMENTOS.
+
+           ADD   1                  TO   WS-CT-DPTOS-LIDOS
+
+           MOVE  DEP-NR-DPTO        TO   LK-NR-DPTO
+           MOVE  DEP-NOME-DPTO      TO   LK-NOME-DPTO
+           MOVE  ZEROS              TO   LK-COD-RETORNO
+           MOVE  WS-FL-REINICIO-EXECUCAO TO LK-FL-REINICIO
+           MOVE  WS-PERIODO-EXECUCAO TO  LK-PERIODO
+           MOVE  WS-FL-PRIMEIRO-DPTO TO  LK-FL-PRIMEIRA-CHAMADA
+
+           CALL "CGPRG02M" USING LK-PARAMETROS
+
+           MOVE  "N"                TO   WS-FL-PRIMEIRO-DPTO
+
+           DISPLAY "DEPARTAMENTO " DEP-NR-DPTO " " DEP-NOME-DPTO
+                   " - COD RETORNO = " LK-COD-RETORNO
+
+           ADD   LK-QTD-ALUNOS      TO   WS-TOTAL-ALUNOS
+
+           IF LK-COD-RETORNO = ZEROS
+               ADD   1              TO   WS-CT-DPTOS-OK
+           ELSE
+               ADD   1              TO   WS-CT-DPTOS-ERRO
+               IF LK-COD-RETORNO > WS-COD-RETORNO-GERAL
+                   MOVE  LK-COD-RETORNO  TO  WS-COD-RETORNO-GERAL
+               END-IF
+           END-IF
+
+           PERFORM 015-LER-DEPTOS
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       050-TERMINAR.
+
+           IF WS-FS-DEPTOS = "00"
+               CLOSE ARQ-DEPTOS
+           END-IF
+
+           DISPLAY '** FIM EXECUCAO**'
+           DISPLAY "DEPARTAMENTOS LIDOS    = " WS-CT-DPTOS-LIDOS
+           DISPLAY "DEPARTAMENTOS OK       = " WS-CT-DPTOS-OK
+           DISPLAY "DEPARTAMENTOS COM ERRO = " WS-CT-DPTOS-ERRO
+           DISPLAY "TOTAL DE ALUNOS NA INSTITUICAO = " WS-TOTAL-ALUNOS
+           DISPLAY "CODIGO DE RETORNO GERAL= " WS-COD-RETORNO-GERAL
+           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG00M"
+           .
+      *---------------> FIM DO PROGRAMA CGPRG00M <-------------------*
