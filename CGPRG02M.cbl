@@ -1,105 +1,847 @@
-       IDENTIFICATION DIVISION.
-      *=======================*
-       PROGRAM-ID.   CGPRG02M.
-      * AUTOR .........: ALVARO PEREIRA DO NASCIMENTO.
-      * DATA DE CRIACAO: 26/02/2019.
-      *--------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-      *====================*
-       CONFIGURATION SECTION.
-      *---------------------*
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
-       INPUT-OUTPUT SECTION.
-      *---------------------*
-       FILE-CONTROL.
-      *==> LOCAL PARA O SELECT DOS ARQUVOS
-
-       DATA DIVISION.
-      *=============*
-       FILE SECTION.
-      *------------*
-      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
-
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-
-      *-----> AREA AUXILIAR
-       77  WS-FIM                 PIC X(01) VALUE "N".
-       77  WS-CTEXIB              PIC 9(02).
-       77  AS-N1                  PIC 99V99.
-       77  AS-N2                  PIC 99V99.
-       77  AS-MEDIA               PIC 99V99.
-
-      *-----> DADOS DE SAIDA VIA SYSOUT
-       01  WS-REG-SYSOUT.
-           05 WS-ALUNO            PIC A(30).
-           05 FILLER              PIC X(04)       VALUE SPACES.
-           05 WS-RA               PIC 9(13).
-           05 FILLER              PIC X(04)       VALUE SPACES.
-           05 WS-NOTA1            PIC Z9,99.
-           05 FILLER              PIC X(04)       VALUE SPACES.
-           05 WS-NOTA2            PIC Z9,99.
-           05 FILLER              PIC X(64)       VALUE SPACES.
-           05 WS-MEDIA            PIC Z9,99.
-           05 FILLER              PIC X(24)       VALUE SPACES.
-
-       LINKAGE SECTION.
-      *----------------*
-       01  LK-PARAMETROS.
-           05 LK-NR-DPTO             PIC 9(04).
-           05 LK-NOME-DPTO           PIC X(15).
-           05 LK-COD-RETORNO         PIC 99.
-      *
-       PROCEDURE DIVISION.
-      *==================*
-      *--------------------------------------------------------------*
-      *    PROCESSO PRINCIPAL                                        *
-      *--------------------------------------------------------------*
-
-           PERFORM 010-INICIAR
-           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 050-TERMINAR
-           STOP RUN
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS INICIAIS                                    *
-      *--------------------------------------------------------------*
-       010-INICIAR.
-
-           DISPLAY "** PROGRAMA 2 **"
-
-           MOVE  ZEROS  TO  WS-CTEXIB
-           .
-      *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
-      *--------------------------------------------------------------*
-       030-PROCESSAR.
-
-           DISPLAY 'ALVARO PEREIRA DO NASCIMENTO - MIGUEL COSTA'
-
-           MOVE 'ALVARO PEREIRA DO NASCIMENTO' TO WS-ALUNO
-           MOVE '11680481721014'   TO   WS-RA
-           MOVE  7,25              TO   AS-N1
-           MOVE  8,75              TO   AS-N2
-           COMPUTE AS-MEDIA = (AS-N1 + AS-N2)/ 2
-           MOVE  AS-N1             TO   WS-NOTA1
-           MOVE  AS-N2             TO   WS-NOTA2
-           MOVE  AS-MEDIA          TO   WS-MEDIA
-           DISPLAY WS-REG-SYSOUT
-           ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS FINAIS                                      *
-      *--------------------------------------------------------------*
-       050-TERMINAR.
-
-           DISPLAY '** FIM EXECUCAO**'
-
-           DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
-           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG02M"
-           .
-      *---------------> FIM DO PROGRAMA CGPRG02M <-------------------*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG02M IS INITIAL PROGRAM.
+      * AUTOR .........: ALVARO PEREIRA DO NASCIMENTO.
+      * DATA DE CRIACAO: 26/02/2019.
+      *--------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                      *
+      *--------------------------------------------------------------*
+      * 09/08/2026 MCN - INCLUIDO SELECT/FD DA SYSIN E LEITURA REAL   *
+      *                  DOS REGISTROS DE ALUNOS (ALUNO/RA/NOTAS),    *
+      *                  SUBSTITUINDO OS DADOS FIXOS DO 030-PROCESSAR.*
+      * 09/08/2026 MCN - PROGRAMA PASSA A RECEBER LK-PARAMETROS VIA   *
+      *                  USING, FILTRANDO POR LK-NR-DPTO/LK-NOME-DPTO *
+      *                  E DEVOLVENDO LK-COD-RETORNO AO CHAMADOR.     *
+      * 09/08/2026 MCN - NOTA1/NOTA2 SUBSTITUIDAS POR TABELA DE ATE   *
+      *                  4 COMPONENTES COM PESO, MEDIA PASSA A SER    *
+      *                  PONDERADA CONFORME A POLITICA DA DISCIPLINA. *
+      * 09/08/2026 MCN - INCLUIDO WS-SITUACAO (APROVADO/REPROVADO/    *
+      *                  RECUPERACAO) NA LINHA DE SAIDA, CONFORME A   *
+      *                  NOTA DE CORTE INSTITUCIONAL.                 *
+      * 09/08/2026 MCN - VALIDACAO DAS NOTAS (FAIXA 0,00-10,00). NOTA *
+      *                  FORA DA FAIXA EXCLUI O ALUNO DA MEDIA E VAI  *
+      *                  PARA A SECAO DE REGISTROS REJEITADOS.        *
+      * 09/08/2026 MCN - INCLUIDO O RELATORIO DE CONTROLE DE FIM DE   *
+      *                  JOB (ARQ-SYSRPT) COM TOTAIS, CONTAGEM POR    *
+      *                  SITUACAO, MEDIA DA TURMA E MAIOR/MENOR MEDIA.*
+      * 09/08/2026 MCN - LISTAGEM DA SYSOUT PASSA A SER UM ARQUIVO    *
+      *                  IMPRESSO (ARQ-SYSOUT), COM CABECALHO, DATA,  *
+      *                  NUMERO DE PAGINA E QUEBRA A CADA 55 LINHAS.  *
+      * 09/08/2026 MCN - INCLUIDO CHECKPOINT/REINICIO (ARQ-CHECKPT).  *
+      *                  GRAVA RA/QTD PROCESSADOS A CADA N REGISTROS; *
+      *                  LK-FL-REINICIO = 'S' RETOMA A PARTIR DO      *
+      *                  ULTIMO PONTO GRAVADO SEM REPROCESSAR.        *
+      * 09/08/2026 MCN - INCLUIDO O HISTORICO ESCOLAR (ARQ-HISTORICO),*
+      *                  ARQUIVO INDEXADO POR RA+PERIODO (LK-PERIODO),*
+      *                  GRAVANDO (OU REGRAVANDO, SE JA EXISTENTE) O  *
+      *                  RESULTADO DE CADA ALUNO PROCESSADO.          *
+      * 09/08/2026 MCN - LK-PARAMETROS MOVIDO PARA O COPY LKPARM02,   *
+      *                  PARA SER COMPARTILHADO COM O NOVO PROGRAMA   *
+      *                  CGPRG00M (DRIVER POR DEPARTAMENTO). INCLUIDO *
+      *                  LK-QTD-ALUNOS, DEVOLVENDO AO CHAMADOR QUANTOS*
+      *                  ALUNOS FORAM EXIBIDOS NAQUELE DEPARTAMENTO.  *
+      *                  STOP RUN TROCADO POR GOBACK NO PARAGRAFO     *
+      *                  PRINCIPAL, JA QUE O PROGRAMA PASSA A RODAR   *
+      *                  TAMBEM COMO SUBROTINA DO CGPRG00M (STOP RUN  *
+      *                  ENCERRARIA TODO O RUN UNIT, NAO SO ESTA      *
+      *                  CHAMADA). PROGRAM-ID MARCADO IS INITIAL, POIS*
+      *                  O CGPRG00M CHAMA ESTE PROGRAMA UMA VEZ POR   *
+      *                  DEPARTAMENTO NO MESMO RUN UNIT E OS TOTAIS/  *
+      *                  CONTADORES PRECISAM VOLTAR A ZERO A CADA     *
+      *                  CHAMADA.                                     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+           SELECT ARQ-SYSIN       ASSIGN TO "SYSIN"
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-FS-SYSIN.
+           SELECT ARQ-SYSRPT      ASSIGN TO "SYSRPT"
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-FS-SYSRPT.
+           SELECT ARQ-SYSOUT      ASSIGN TO "SYSOUT"
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-FS-SYSOUT.
+           SELECT ARQ-CHECKPT     ASSIGN TO "CHKPT"
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS WS-FS-CHECKPT.
+           SELECT ARQ-HISTORICO   ASSIGN TO "HISTAL"
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS DYNAMIC
+                                  RECORD KEY IS HIST-CHAVE
+                                  FILE STATUS IS WS-FS-HISTORICO.
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+       FD  ARQ-SYSIN
+           LABEL RECORD STANDARD.
+       01  REG-SYSIN.
+           05 ENT-NR-DPTO           PIC 9(04).
+           05 ENT-ALUNO            PIC A(30).
+           05 ENT-RA                PIC 9(13).
+           05 ENT-QTD-COMPON        PIC 9(01).
+           05 ENT-COMPONENTES      OCCURS 4 TIMES.
+               10 ENT-NOTA          PIC S9(02)V99.
+               10 ENT-PESO          PIC 9V99.
+
+       FD  ARQ-SYSRPT
+           LABEL RECORD STANDARD.
+       01  REG-SYSRPT               PIC X(80).
+
+       FD  ARQ-SYSOUT
+           LABEL RECORD STANDARD.
+       01  REG-SYSOUT                PIC X(152).
+
+       FD  ARQ-CHECKPT
+           LABEL RECORD STANDARD.
+       01  REG-CHECKPT.
+           05 CKP-NR-DPTO           PIC 9(04).
+           05 CKP-QTD-PROCESSADOS   PIC 9(08).
+           05 CKP-ULTIMA-RA         PIC 9(13).
+
+       FD  ARQ-HISTORICO
+           LABEL RECORD STANDARD.
+       01  REG-HISTORICO.
+           05 HIST-CHAVE.
+               10 HIST-RA           PIC 9(13).
+               10 HIST-PERIODO      PIC 9(05).
+               10 HIST-NR-DPTO      PIC 9(04).
+           05 HIST-ALUNO            PIC A(30).
+           05 HIST-NOTAS            OCCURS 4 TIMES PIC S9(02)V99.
+           05 HIST-MEDIA            PIC 99V99.
+           05 HIST-SITUACAO         PIC X(12).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+      *-----> AREA AUXILIAR
+       77  WS-FIM                 PIC X(01) VALUE "N".
+       77  WS-CTEXIB              PIC 9(05).
+       77  WS-FL-PARM-OK          PIC X(01) VALUE "S".
+           88 WS-PARM-VALIDO                 VALUE "S".
+           88 WS-PARM-INVALIDO               VALUE "N".
+       77  WS-FS-SYSIN            PIC X(02) VALUE "00".
+       77  WS-FS-SYSRPT           PIC X(02) VALUE "00".
+       77  WS-FS-SYSOUT           PIC X(02) VALUE "00".
+       77  WS-IDX-COMP            PIC 9(01) COMP.
+       77  WS-IDX-REJ             PIC 9(02) COMP.
+       77  AS-QTD-COMPON          PIC 9(01).
+       77  AS-SOMA-PONDERADA      PIC 9(03)V9999.
+       77  AS-SOMA-PESO           PIC 9(02)V99.
+       77  AS-MEDIA               PIC 99V99.
+           88 AS-MEDIA-APROVADO              VALUE 7,00 THRU 10,00.
+           88 AS-MEDIA-RECUPERACAO           VALUE 5,00 THRU 6,99.
+           88 AS-MEDIA-REPROVADO             VALUE 0,00 THRU 4,99.
+       01  AS-COMPONENTES         OCCURS 4 TIMES.
+           05 AS-NOTA              PIC S9(02)V99.
+           05 AS-PESO              PIC 9V99.
+
+      *-----> VALIDACAO DAS NOTAS RECEBIDAS (FAIXA 0,00 A 10,00)
+       77  WS-FL-REG-VALIDO       PIC X(01) VALUE "S".
+           88 WS-REG-VALIDO                  VALUE "S".
+           88 WS-REG-INVALIDO                VALUE "N".
+       77  WS-NOTA-REJEITADA      PIC S9(02)V99.
+       77  WS-NOTA-REJEITADA-ED   PIC -99,99.
+      *-----> EDICAO DA QUANTIDADE DE COMPONENTES REJEITADA: A MESMA
+      *       WS-REJ-NOTA GUARDA A QUANTIDADE QUANDO O MOTIVO E "QTD
+      *       COMPON INV:", MAS UMA CONTAGEM NAO E UMA NOTA E NAO PODE
+      *       SER EDITADA COM A MASCARA DE DUAS CASAS DECIMAIS ACIMA.
+       77  WS-QTD-REJEITADA-ED    PIC ZZ9.
+      *-----> MOTIVO DA REJEICAO DO REGISTRO CORRENTE (NOTA FORA DA
+      *       FAIXA OU QUANTIDADE DE COMPONENTES INVALIDA), GUARDADO
+      *       JUNTO COM O ALUNO/RA/VALOR NA TABELA DE REJEITADOS PARA
+      *       O RELATORIO NAO CHAMAR UMA QUANTIDADE INVALIDA DE "NOTA".
+       77  WS-MOTIVO-REJEICAO     PIC X(15) VALUE SPACES.
+      *-----> WS-CT-REJEITADOS CONTA SOMENTE AS ENTRADAS GUARDADAS NA
+      *       TABELA (LIMITADA A 50, PARA A LISTAGEM); O TOTAL REAL DE
+      *       REJEITADOS, SEM O LIMITE DA TABELA, FICA EM
+      *       WS-CT-REJEITADOS-TOTAL.
+       77  WS-CT-REJEITADOS       PIC 9(02) VALUE ZEROS.
+       77  WS-CT-REJEITADOS-TOTAL PIC 9(05) VALUE ZEROS.
+       01  WS-TAB-REJEITADOS.
+           05 WS-REJ-ENTRY        OCCURS 50 TIMES.
+               10 WS-REJ-ALUNO     PIC A(30).
+               10 WS-REJ-RA        PIC 9(13).
+               10 WS-REJ-NOTA      PIC S9(02)V99.
+               10 WS-REJ-MOTIVO    PIC X(15).
+
+      *-----> LINHA DE IMPRESSAO DE UM ALUNO REJEITADO
+       01  WS-REG-REJEITADO.
+           05 WS-REJ-OUT-ALUNO    PIC A(30).
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 FILLER              PIC X(03)       VALUE "RA ".
+           05 WS-REJ-OUT-RA       PIC 9(13).
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 WS-REJ-OUT-MOTIVO   PIC X(15).
+           05 WS-REJ-OUT-NOTA     PIC X(06).
+
+      *-----> DADOS DE SAIDA VIA SYSOUT
+       01  WS-REG-SYSOUT.
+           05 WS-ALUNO            PIC A(30).
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 WS-RA               PIC 9(13).
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 WS-NOTAS            OCCURS 4 TIMES.
+               10 WS-NOTA          PIC Z9,99.
+               10 FILLER           PIC X(03)      VALUE SPACES.
+           05 FILLER              PIC X(40)       VALUE SPACES.
+           05 WS-MEDIA            PIC Z9,99.
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 WS-SITUACAO         PIC X(12).
+           05 FILLER              PIC X(08)       VALUE SPACES.
+
+      *-----> TOTALIZADORES DO RELATORIO DE CONTROLE DE FIM DE JOB
+       77  WS-CT-APROVADO         PIC 9(05) VALUE ZEROS.
+       77  WS-CT-REPROVADO        PIC 9(05) VALUE ZEROS.
+       77  WS-CT-RECUPERACAO      PIC 9(05) VALUE ZEROS.
+       77  WS-SOMA-MEDIAS         PIC 9(07)V99 VALUE ZEROS.
+       77  WS-MAIOR-MEDIA         PIC 99V99 VALUE ZEROS.
+       77  WS-MENOR-MEDIA         PIC 99V99 VALUE 99,99.
+       77  WS-MEDIA-TURMA         PIC 99V99 VALUE ZEROS.
+       77  WS-ED-CONTADOR         PIC ZZZZ9.
+       77  WS-ED-MEDIA            PIC Z9,99.
+
+      *-----> LINHA DO RELATORIO DE CONTROLE (ARQ-SYSRPT)
+       01  WS-REG-RELATORIO.
+           05 WS-RPT-ROTULO       PIC X(40).
+           05 WS-RPT-VALOR        PIC X(22).
+           05 FILLER              PIC X(18)       VALUE SPACES.
+
+      *-----> CONTROLE DE PAGINACAO DA LISTAGEM SYSOUT
+       77  WS-CT-LINHAS           PIC 9(02) VALUE 99.
+       77  WS-MAX-LINHAS          PIC 9(02) VALUE 55.
+       77  WS-NR-PAGINA           PIC 9(03) VALUE ZEROS.
+       01  WS-DATA-SISTEMA.
+           05 WS-DATA-AAAA         PIC 9(04).
+           05 WS-DATA-MM           PIC 9(02).
+           05 WS-DATA-DD           PIC 9(02).
+       77  WS-DATA-EXECUCAO       PIC X(10).
+
+      *-----> CABECALHO E TITULOS DE COLUNA DA LISTAGEM SYSOUT
+       01  WS-CAB-TITULO.
+           05 FILLER              PIC X(45)       VALUE SPACES.
+           05 FILLER              PIC X(16)       VALUE
+                                       "BOLETIM DE NOTAS".
+           05 FILLER              PIC X(11)       VALUE SPACES.
+           05 FILLER              PIC X(06)       VALUE "DATA: ".
+           05 WS-CAB-DATA         PIC X(10).
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 FILLER              PIC X(08)       VALUE "PAGINA: ".
+           05 WS-CAB-PAGINA       PIC ZZ9.
+
+      *-----> COLUNAS ALINHADAS BYTE A BYTE COM WS-REG-SYSOUT (152)
+       01  WS-CAB-COLUNAS.
+           05 FILLER              PIC X(30)       VALUE "ALUNO".
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 FILLER              PIC X(13)       VALUE "RA".
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 FILLER              PIC X(32)       VALUE "NOTAS".
+           05 FILLER              PIC X(40)       VALUE SPACES.
+           05 FILLER              PIC X(05)       VALUE "MEDIA".
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 FILLER              PIC X(12)       VALUE "SITUACAO".
+           05 FILLER              PIC X(08)       VALUE SPACES.
+
+       01  WS-CAB-SEPARADOR.
+           05 FILLER              PIC X(152)      VALUE ALL "-".
+
+      *-----> CONTROLE DE CHECKPOINT/REINICIO (ARQ-CHECKPT)
+       77  WS-FS-CHECKPT          PIC X(02) VALUE "00".
+       77  WS-FIM-CHECKPT         PIC X(01) VALUE "N".
+       77  WS-INTERVALO-CHECKPT   PIC 9(04) COMP VALUE 0050.
+       77  WS-CT-LIDOS            PIC 9(08) COMP VALUE ZEROS.
+       77  WS-CT-DESDE-CHECKPT    PIC 9(04) COMP VALUE ZEROS.
+       77  WS-QTD-RETOMAR         PIC 9(08) COMP VALUE ZEROS.
+
+      *-----> CONTROLE DO HISTORICO ESCOLAR (ARQ-HISTORICO)
+       77  WS-FS-HISTORICO        PIC X(02) VALUE "00".
+
+       LINKAGE SECTION.
+      *----------------*
+           COPY LKPARM02.
+      *
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *=======================================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           PERFORM 010-INICIAR
+           IF WS-PARM-VALIDO
+               PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           END-IF
+           PERFORM 050-TERMINAR
+
+           MOVE  WS-NR-PAGINA  TO  LK-NR-PAGINA
+           MOVE  WS-CT-LINHAS  TO  LK-CT-LINHAS
+
+           GOBACK
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "** PROGRAMA 2 **"
+
+           MOVE  ZEROS  TO  WS-CTEXIB
+           MOVE  'S'     TO  WS-FL-PARM-OK
+           MOVE  ZEROS  TO  LK-COD-RETORNO
+           MOVE  ZEROS  TO  LK-QTD-ALUNOS
+
+           IF LK-NR-DPTO = ZEROS OR LK-NOME-DPTO = SPACES
+               DISPLAY "PARAMETROS INVALIDOS - LK-NR-DPTO/LK-NOME-DPTO"
+               MOVE 'N'   TO  WS-FL-PARM-OK
+               MOVE  08   TO  LK-COD-RETORNO
+               MOVE 'S'   TO  WS-FIM
+           ELSE
+               ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+               STRING WS-DATA-DD   DELIMITED BY SIZE
+                      "/"          DELIMITED BY SIZE
+                      WS-DATA-MM   DELIMITED BY SIZE
+                      "/"          DELIMITED BY SIZE
+                      WS-DATA-AAAA DELIMITED BY SIZE
+                      INTO WS-DATA-EXECUCAO
+               MOVE  WS-DATA-EXECUCAO  TO  WS-CAB-DATA
+
+      *        A NUMERACAO DE PAGINA E A CONTAGEM DE LINHAS DA SYSOUT
+      *        SAO REINICIADAS A CADA CHAMADA (PROGRAMA IS INITIAL);
+      *        A PARTIR DA SEGUNDA CHAMADA DO RUN UNIT, RETOMAM DE
+      *        ONDE O DEPARTAMENTO ANTERIOR PAROU, PARA A LISTAGEM
+      *        CONTINUAR NUMERADA EM VEZ DE VOLTAR PARA A PAGINA 1.
+               IF LK-NAO-E-PRIMEIRA-CHAMADA
+                   MOVE  LK-NR-PAGINA  TO  WS-NR-PAGINA
+                   MOVE  LK-CT-LINHAS  TO  WS-CT-LINHAS
+               END-IF
+
+               IF LK-REINICIA-SIM
+                   PERFORM 011-CARREGAR-CHECKPOINT
+               END-IF
+
+               OPEN INPUT  ARQ-SYSIN
+
+      *        SYSRPT/SYSOUT SO SAO ABERTOS COM OPEN OUTPUT (TRUNCANDO
+      *        O ARQUIVO) NA PRIMEIRA CHAMADA DO RUN UNIT; CHAMADAS
+      *        SEGUINTES (OUTROS DEPARTAMENTOS NO MESMO JOB, VIA
+      *        CGPRG00M) USAM OPEN EXTEND, PARA NAO PERDER A LISTAGEM
+      *        E O RELATORIO DE CONTROLE JA GRAVADOS.
+               IF LK-E-PRIMEIRA-CHAMADA
+                   OPEN OUTPUT ARQ-SYSRPT
+                   OPEN OUTPUT ARQ-SYSOUT
+               ELSE
+                   OPEN EXTEND ARQ-SYSRPT
+                   OPEN EXTEND ARQ-SYSOUT
+               END-IF
+
+      *        O CHECKPOINT SO E TRUNCADO NA PRIMEIRA CHAMADA DO RUN
+      *        UNIT DE UMA RODADA NOVA (SEM REINICIO) - IGUAL AO QUE
+      *        JA SE FAZ ACIMA PARA SYSRPT/SYSOUT. NUM REINICIO, OU EM
+      *        QUALQUER CHAMADA QUE NAO SEJA A PRIMEIRA, O ARQUIVO E
+      *        ABERTO COM OPEN EXTEND, PRESERVANDO O HISTORICO DE
+      *        CHECKPOINTS JA GRAVADO (SE O ARQUIVO AINDA NAO EXISTIR,
+      *        CAI PARA OPEN OUTPUT, IGUAL AO HISTORICO).
+               IF LK-E-PRIMEIRA-CHAMADA AND LK-REINICIA-NAO
+                   OPEN OUTPUT ARQ-CHECKPT
+               ELSE
+                   OPEN EXTEND ARQ-CHECKPT
+                   IF WS-FS-CHECKPT = "35"
+                       OPEN OUTPUT ARQ-CHECKPT
+                   END-IF
+               END-IF
+
+               IF WS-FS-SYSIN  NOT = "00" OR
+                  WS-FS-SYSRPT NOT = "00" OR
+                  WS-FS-SYSOUT NOT = "00" OR
+                  WS-FS-CHECKPT NOT = "00"
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS DE ENTRADA/SAIDA"
+                   DISPLAY "SYSIN="  WS-FS-SYSIN
+                           " SYSRPT=" WS-FS-SYSRPT
+                           " SYSOUT=" WS-FS-SYSOUT
+                           " CHKPT="  WS-FS-CHECKPT
+                   MOVE 'N'   TO  WS-FL-PARM-OK
+                   MOVE  16   TO  LK-COD-RETORNO
+                   MOVE 'S'   TO  WS-FIM
+               ELSE
+                   PERFORM 013-ABRIR-HISTORICO
+      *            O STATUS DO HISTORICO SO FICA CONHECIDO DEPOIS DE
+      *            013-ABRIR-HISTORICO TENTAR CRIAR O ARQUIVO (STATUS
+      *            "35" ALI E ESPERADO E JA TRATADO); QUALQUER OUTRO
+      *            STATUS DIFERENTE DE "00" DEPOIS DESSA TENTATIVA E
+      *            FALHA REAL DE ABERTURA.
+                   IF WS-FS-HISTORICO NOT = "00"
+                       DISPLAY "ERRO AO ABRIR O HISTORICO ESCOLAR"
+                       DISPLAY "HISTORICO=" WS-FS-HISTORICO
+                       CLOSE  ARQ-SYSIN
+                       CLOSE  ARQ-SYSRPT
+                       CLOSE  ARQ-SYSOUT
+                       CLOSE  ARQ-CHECKPT
+                       MOVE 'N'   TO  WS-FL-PARM-OK
+                       MOVE  16   TO  LK-COD-RETORNO
+                       MOVE 'S'   TO  WS-FIM
+                   ELSE
+                       PERFORM 020-LER-SYSIN
+                   END-IF
+               END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR O HISTORICO ESCOLAR, CRIANDO O ARQUIVO SE PRECISO   *
+      *--------------------------------------------------------------*
+       013-ABRIR-HISTORICO.
+
+           OPEN I-O ARQ-HISTORICO
+
+           IF WS-FS-HISTORICO = "35"
+               OPEN OUTPUT ARQ-HISTORICO
+               CLOSE       ARQ-HISTORICO
+               OPEN I-O    ARQ-HISTORICO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CARREGAR O ULTIMO CHECKPOINT GRAVADO EM EXECUCAO ANTERIOR *
+      *--------------------------------------------------------------*
+       011-CARREGAR-CHECKPOINT.
+
+           MOVE  ZEROS  TO  WS-QTD-RETOMAR
+           MOVE  'N'    TO  WS-FIM-CHECKPT
+
+           OPEN INPUT ARQ-CHECKPT
+
+           IF WS-FS-CHECKPT = "00"
+               PERFORM 012-LER-CHECKPOINT THRU 012-FIM-LER-CHECKPOINT
+                   UNTIL WS-FIM-CHECKPT = 'S'
+               CLOSE ARQ-CHECKPT
+           END-IF
+           .
+       012-LER-CHECKPOINT.
+
+           READ ARQ-CHECKPT
+               AT END
+                   MOVE 'S'                     TO  WS-FIM-CHECKPT
+               NOT AT END
+                   IF CKP-NR-DPTO = LK-NR-DPTO
+                       MOVE  CKP-QTD-PROCESSADOS TO  WS-QTD-RETOMAR
+                   END-IF
+           END-READ
+           .
+       012-FIM-LER-CHECKPOINT.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    LER UM REGISTRO DA SYSIN                                  *
+      *--------------------------------------------------------------*
+       020-LER-SYSIN.
+
+           READ ARQ-SYSIN
+               AT END
+                   MOVE 'S'  TO  WS-FIM
+               NOT AT END
+                   ADD  1  TO  WS-CT-LIDOS
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           IF LK-REINICIA-SIM AND WS-CT-LIDOS NOT > WS-QTD-RETOMAR
+               CONTINUE
+           ELSE
+           IF ENT-NR-DPTO = LK-NR-DPTO
+               MOVE  ENT-ALUNO         TO   WS-ALUNO
+               MOVE  ENT-RA            TO   WS-RA
+               MOVE  ENT-QTD-COMPON    TO   AS-QTD-COMPON
+               MOVE  'S'               TO   WS-FL-REG-VALIDO
+               MOVE  ZEROS             TO   WS-NOTA-REJEITADA
+               MOVE  "NOTA INVALIDA: " TO   WS-MOTIVO-REJEICAO
+
+      *        A QUANTIDADE DE COMPONENTES INFORMADA SO PODE SER USADA
+      *        COMO LIMITE DO PERFORM SE ESTIVER DENTRO DA FAIXA DA
+      *        TABELA (1 A 4) - DO CONTRARIO O REGISTRO E REJEITADO
+      *        SEM CHEGAR A INDEXAR ENT-NOTA/ENT-PESO FORA DA TABELA.
+      *        O MOTIVO E TROCADO PARA NAO CHAMAR UMA QUANTIDADE DE
+      *        COMPONENTES INVALIDA DE "NOTA" NO RELATORIO.
+               IF AS-QTD-COMPON < 1 OR AS-QTD-COMPON > 4
+                   MOVE  'N'               TO   WS-FL-REG-VALIDO
+                   MOVE  ENT-QTD-COMPON    TO   WS-NOTA-REJEITADA
+                   MOVE  "QTD COMPON INV:" TO   WS-MOTIVO-REJEICAO
+               ELSE
+                   PERFORM 031-VALIDAR-NOTA THRU 031-FIM-VALIDAR-NOTA
+                       VARYING WS-IDX-COMP FROM 1 BY 1
+                       UNTIL WS-IDX-COMP > AS-QTD-COMPON
+               END-IF
+
+               IF WS-REG-VALIDO
+                   MOVE  ZEROS             TO   AS-SOMA-PONDERADA
+                                                 AS-SOMA-PESO
+
+                   PERFORM 032-ACUMULAR-NOTA THRU 032-FIM-ACUMULAR-NOTA
+                       VARYING WS-IDX-COMP FROM 1 BY 1
+                       UNTIL WS-IDX-COMP > 4
+
+                   IF AS-SOMA-PESO > ZEROS
+                       COMPUTE AS-MEDIA ROUNDED =
+                               AS-SOMA-PONDERADA / AS-SOMA-PESO
+                   ELSE
+                       MOVE ZEROS TO AS-MEDIA
+                   END-IF
+
+                   MOVE  AS-MEDIA          TO   WS-MEDIA
+
+                   EVALUATE TRUE
+                       WHEN AS-MEDIA-APROVADO
+                           MOVE "APROVADO"     TO  WS-SITUACAO
+                           ADD  1              TO  WS-CT-APROVADO
+                       WHEN AS-MEDIA-RECUPERACAO
+                           MOVE "RECUPERACAO"  TO  WS-SITUACAO
+                           ADD  1              TO  WS-CT-RECUPERACAO
+                       WHEN OTHER
+                           MOVE "REPROVADO"    TO  WS-SITUACAO
+                           ADD  1              TO  WS-CT-REPROVADO
+                   END-EVALUATE
+
+                   ADD   AS-MEDIA        TO   WS-SOMA-MEDIAS
+                   IF AS-MEDIA > WS-MAIOR-MEDIA
+                       MOVE AS-MEDIA     TO   WS-MAIOR-MEDIA
+                   END-IF
+                   IF AS-MEDIA < WS-MENOR-MEDIA
+                       MOVE AS-MEDIA     TO   WS-MENOR-MEDIA
+                   END-IF
+
+                   PERFORM 040-IMPRIMIR-DETALHE
+                   PERFORM 036-GRAVAR-HISTORICO
+                   ADD   1               TO   WS-CTEXIB
+
+                   ADD   1               TO   WS-CT-DESDE-CHECKPT
+                   IF WS-CT-DESDE-CHECKPT >= WS-INTERVALO-CHECKPT
+                       PERFORM 035-GRAVAR-CHECKPOINT
+                   END-IF
+               ELSE
+                   PERFORM 033-REGISTRAR-REJEITADO
+               END-IF
+           END-IF
+           END-IF
+
+           PERFORM 020-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR UMA LINHA DE DETALHE NA LISTAGEM SYSOUT          *
+      *--------------------------------------------------------------*
+       040-IMPRIMIR-DETALHE.
+
+           IF WS-CT-LINHAS >= WS-MAX-LINHAS
+               PERFORM 070-IMPRIMIR-CABECALHO
+           END-IF
+
+           WRITE REG-SYSOUT FROM WS-REG-SYSOUT
+           ADD   1  TO  WS-CT-LINHAS
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O CHECKPOINT DE REINICIO (ULTIMA RA/QTD LIDA)      *
+      *--------------------------------------------------------------*
+       035-GRAVAR-CHECKPOINT.
+
+           MOVE  LK-NR-DPTO       TO  CKP-NR-DPTO
+           MOVE  WS-CT-LIDOS      TO  CKP-QTD-PROCESSADOS
+           MOVE  WS-RA            TO  CKP-ULTIMA-RA
+           WRITE REG-CHECKPT
+
+           MOVE  ZEROS            TO  WS-CT-DESDE-CHECKPT
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR (OU REGRAVAR) O RESULTADO DO ALUNO NO HISTORICO    *
+      *--------------------------------------------------------------*
+       036-GRAVAR-HISTORICO.
+
+           MOVE  WS-RA            TO  HIST-RA
+           MOVE  LK-PERIODO       TO  HIST-PERIODO
+           MOVE  LK-NR-DPTO       TO  HIST-NR-DPTO
+           MOVE  WS-ALUNO         TO  HIST-ALUNO
+
+           PERFORM 037-COPIAR-NOTA-HIST THRU 037-FIM-COPIAR-NOTA-HIST
+               VARYING WS-IDX-COMP FROM 1 BY 1
+               UNTIL WS-IDX-COMP > 4
+
+           MOVE  AS-MEDIA         TO  HIST-MEDIA
+           MOVE  WS-SITUACAO      TO  HIST-SITUACAO
+
+           WRITE REG-HISTORICO
+               INVALID KEY
+                   REWRITE REG-HISTORICO
+           END-WRITE
+           .
+      *--------------------------------------------------------------*
+      *    COPIAR A NOTA DE UM COMPONENTE PARA O REGISTRO DE HISTORICO*
+      *--------------------------------------------------------------*
+       037-COPIAR-NOTA-HIST.
+
+           MOVE  AS-NOTA(WS-IDX-COMP)  TO  HIST-NOTAS(WS-IDX-COMP)
+           .
+       037-FIM-COPIAR-NOTA-HIST.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    VALIDAR SE A NOTA DO COMPONENTE ESTA NA FAIXA 0,00-10,00  *
+      *--------------------------------------------------------------*
+       031-VALIDAR-NOTA.
+
+           IF WS-IDX-COMP <= AS-QTD-COMPON
+               IF ENT-NOTA(WS-IDX-COMP) < 0,00  OR
+                  ENT-NOTA(WS-IDX-COMP) > 10,00
+                   IF WS-REG-VALIDO
+                       MOVE  ENT-NOTA(WS-IDX-COMP)  TO
+                                                 WS-NOTA-REJEITADA
+                   END-IF
+                   MOVE  'N'  TO  WS-FL-REG-VALIDO
+               END-IF
+           END-IF
+           .
+       031-FIM-VALIDAR-NOTA.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    REGISTRAR UM ALUNO REJEITADO PARA O RELATORIO FINAL       *
+      *--------------------------------------------------------------*
+       033-REGISTRAR-REJEITADO.
+
+           ADD   1                      TO  WS-CT-REJEITADOS-TOTAL
+
+           IF WS-CT-REJEITADOS < 50
+               ADD   1                      TO  WS-CT-REJEITADOS
+               MOVE  WS-ALUNO               TO
+                                 WS-REJ-ALUNO(WS-CT-REJEITADOS)
+               MOVE  WS-RA                  TO
+                                 WS-REJ-RA(WS-CT-REJEITADOS)
+               MOVE  WS-NOTA-REJEITADA      TO
+                                 WS-REJ-NOTA(WS-CT-REJEITADOS)
+               MOVE  WS-MOTIVO-REJEICAO     TO
+                                 WS-REJ-MOTIVO(WS-CT-REJEITADOS)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR A NOTA PONDERADA DE UM COMPONENTE DE AVALIACAO   *
+      *--------------------------------------------------------------*
+       032-ACUMULAR-NOTA.
+
+           IF WS-IDX-COMP > AS-QTD-COMPON
+               MOVE  ZEROS  TO  AS-NOTA(WS-IDX-COMP)
+                                AS-PESO(WS-IDX-COMP)
+                                WS-NOTA(WS-IDX-COMP)
+           ELSE
+               MOVE  ENT-NOTA(WS-IDX-COMP)  TO  AS-NOTA(WS-IDX-COMP)
+               MOVE  ENT-PESO(WS-IDX-COMP)  TO  AS-PESO(WS-IDX-COMP)
+               MOVE  AS-NOTA(WS-IDX-COMP)   TO  WS-NOTA(WS-IDX-COMP)
+               COMPUTE AS-SOMA-PONDERADA = AS-SOMA-PONDERADA +
+                       (AS-NOTA(WS-IDX-COMP) * AS-PESO(WS-IDX-COMP))
+               ADD   AS-PESO(WS-IDX-COMP)  TO  AS-SOMA-PESO
+           END-IF
+           .
+       032-FIM-ACUMULAR-NOTA.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       050-TERMINAR.
+
+           IF WS-PARM-VALIDO
+               PERFORM 060-GERAR-RELATORIO
+
+               IF WS-CT-REJEITADOS > ZEROS
+                   IF WS-CT-LINHAS + 3 >= WS-MAX-LINHAS
+                       PERFORM 070-IMPRIMIR-CABECALHO
+                   END-IF
+                   MOVE  SPACES  TO  REG-SYSOUT
+                   WRITE REG-SYSOUT
+                   MOVE  SPACES  TO  REG-SYSOUT
+                   MOVE  "REGISTROS REJEITADOS" TO REG-SYSOUT
+                   WRITE REG-SYSOUT
+                   WRITE REG-SYSOUT FROM WS-CAB-SEPARADOR
+                   ADD   3  TO  WS-CT-LINHAS
+
+                   PERFORM 052-LISTAR-REJEITADO THRU 052-FIM-LISTAR-REJ
+                       VARYING WS-IDX-REJ FROM 1 BY 1
+                       UNTIL WS-IDX-REJ > WS-CT-REJEITADOS
+
+                   IF WS-CT-REJEITADOS-TOTAL > WS-CT-REJEITADOS
+                       IF WS-CT-LINHAS >= WS-MAX-LINHAS
+                           PERFORM 070-IMPRIMIR-CABECALHO
+                       END-IF
+                       COMPUTE WS-ED-CONTADOR =
+                               WS-CT-REJEITADOS-TOTAL - WS-CT-REJEITADOS
+                       MOVE  SPACES          TO  REG-SYSOUT
+                       STRING "(+) " DELIMITED BY SIZE
+                              WS-ED-CONTADOR DELIMITED BY SIZE
+                              " REGISTRO(S) REJEITADO(S) ADICIONAL(IS)"
+                                             DELIMITED BY SIZE
+                              " NAO LISTADO(S) - LIMITE DE 50"
+                                             DELIMITED BY SIZE
+                              INTO REG-SYSOUT
+                       WRITE REG-SYSOUT
+                       ADD   1  TO  WS-CT-LINHAS
+                   END-IF
+               END-IF
+
+               IF WS-CTEXIB > ZEROS
+                   PERFORM 035-GRAVAR-CHECKPOINT
+               END-IF
+
+               CLOSE ARQ-SYSIN
+               CLOSE ARQ-SYSRPT
+               CLOSE ARQ-SYSOUT
+               CLOSE ARQ-CHECKPT
+               CLOSE ARQ-HISTORICO
+               IF WS-CTEXIB + WS-CT-REJEITADOS-TOTAL = ZEROS
+                   MOVE  04   TO  LK-COD-RETORNO
+               ELSE
+                   IF WS-CTEXIB = ZEROS
+                       MOVE  12   TO  LK-COD-RETORNO
+                   ELSE
+                       MOVE  ZEROS TO LK-COD-RETORNO
+                   END-IF
+               END-IF
+               MOVE  WS-CTEXIB  TO  LK-QTD-ALUNOS
+           END-IF
+
+           DISPLAY '** FIM EXECUCAO**'
+
+           DISPLAY "REGISTROS EXIBIDOS   = " WS-CTEXIB
+           DISPLAY "REGISTROS REJEITADOS = " WS-CT-REJEITADOS-TOTAL
+           DISPLAY "CODIGO DE RETORNO    = " LK-COD-RETORNO
+           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG02M"
+           .
+      *--------------------------------------------------------------*
+      *    LISTAR UM ALUNO REJEITADO POR NOTA FORA DA FAIXA          *
+      *--------------------------------------------------------------*
+       052-LISTAR-REJEITADO.
+
+           MOVE  SPACES                   TO  WS-REG-REJEITADO
+           MOVE  WS-REJ-ALUNO(WS-IDX-REJ) TO  WS-REJ-OUT-ALUNO
+           MOVE  WS-REJ-RA(WS-IDX-REJ)    TO  WS-REJ-OUT-RA
+           MOVE  WS-REJ-MOTIVO(WS-IDX-REJ) TO WS-REJ-OUT-MOTIVO
+
+           IF WS-REJ-MOTIVO(WS-IDX-REJ) = "QTD COMPON INV:"
+               MOVE  WS-REJ-NOTA(WS-IDX-REJ)  TO  WS-QTD-REJEITADA-ED
+               MOVE  WS-QTD-REJEITADA-ED      TO  WS-REJ-OUT-NOTA
+           ELSE
+               MOVE  WS-REJ-NOTA(WS-IDX-REJ)  TO  WS-NOTA-REJEITADA-ED
+               MOVE  WS-NOTA-REJEITADA-ED     TO  WS-REJ-OUT-NOTA
+           END-IF
+
+           IF WS-CT-LINHAS >= WS-MAX-LINHAS
+               PERFORM 070-IMPRIMIR-CABECALHO
+           END-IF
+
+           WRITE REG-SYSOUT FROM WS-REG-REJEITADO
+           ADD   1  TO  WS-CT-LINHAS
+           .
+       052-FIM-LISTAR-REJ.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    GERAR O RELATORIO DE CONTROLE DE FIM DE JOB (ARQ-SYSRPT)  *
+      *--------------------------------------------------------------*
+       060-GERAR-RELATORIO.
+
+           IF WS-CTEXIB = ZEROS
+               MOVE  ZEROS         TO  WS-MEDIA-TURMA
+               MOVE  ZEROS         TO  WS-MAIOR-MEDIA
+               MOVE  ZEROS         TO  WS-MENOR-MEDIA
+           ELSE
+               COMPUTE WS-MEDIA-TURMA ROUNDED =
+                       WS-SOMA-MEDIAS / WS-CTEXIB
+           END-IF
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "BOLETIM DE NOTAS - RELATORIO DE CONTROLE"
+                                                    TO WS-RPT-ROTULO
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "DEPARTAMENTO"                    TO WS-RPT-ROTULO
+           STRING LK-NR-DPTO DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  LK-NOME-DPTO DELIMITED BY SIZE
+                  INTO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "TOTAL DE ALUNOS PROCESSADOS"     TO WS-RPT-ROTULO
+           MOVE  WS-CTEXIB                         TO WS-ED-CONTADOR
+           MOVE  WS-ED-CONTADOR                    TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "TOTAL DE ALUNOS REJEITADOS"      TO WS-RPT-ROTULO
+           MOVE  WS-CT-REJEITADOS-TOTAL             TO WS-ED-CONTADOR
+           MOVE  WS-ED-CONTADOR                    TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "QUANTIDADE DE APROVADOS"         TO WS-RPT-ROTULO
+           MOVE  WS-CT-APROVADO                    TO WS-ED-CONTADOR
+           MOVE  WS-ED-CONTADOR                    TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "QUANTIDADE EM RECUPERACAO"       TO WS-RPT-ROTULO
+           MOVE  WS-CT-RECUPERACAO                 TO WS-ED-CONTADOR
+           MOVE  WS-ED-CONTADOR                    TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "QUANTIDADE DE REPROVADOS"        TO WS-RPT-ROTULO
+           MOVE  WS-CT-REPROVADO                   TO WS-ED-CONTADOR
+           MOVE  WS-ED-CONTADOR                    TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "MEDIA DA TURMA"                  TO WS-RPT-ROTULO
+           MOVE  WS-MEDIA-TURMA                    TO WS-ED-MEDIA
+           MOVE  WS-ED-MEDIA                       TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "MAIOR MEDIA DA TURMA"            TO WS-RPT-ROTULO
+           MOVE  WS-MAIOR-MEDIA                    TO WS-ED-MEDIA
+           MOVE  WS-ED-MEDIA                       TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+
+           MOVE  SPACES                            TO WS-REG-RELATORIO
+           MOVE  "MENOR MEDIA DA TURMA"            TO WS-RPT-ROTULO
+           MOVE  WS-MENOR-MEDIA                    TO WS-ED-MEDIA
+           MOVE  WS-ED-MEDIA                       TO WS-RPT-VALOR
+           WRITE REG-SYSRPT FROM WS-REG-RELATORIO
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O CABECALHO DE PAGINA DA LISTAGEM SYSOUT         *
+      *--------------------------------------------------------------*
+       070-IMPRIMIR-CABECALHO.
+
+           ADD   1               TO   WS-NR-PAGINA
+           MOVE  WS-NR-PAGINA    TO   WS-CAB-PAGINA
+
+           IF WS-NR-PAGINA > 1
+               MOVE  SPACES  TO  REG-SYSOUT
+               WRITE REG-SYSOUT
+           END-IF
+
+           WRITE REG-SYSOUT FROM WS-CAB-TITULO
+           MOVE  SPACES  TO  REG-SYSOUT
+           WRITE REG-SYSOUT
+           WRITE REG-SYSOUT FROM WS-CAB-COLUNAS
+           WRITE REG-SYSOUT FROM WS-CAB-SEPARADOR
+
+           MOVE  ZEROS   TO   WS-CT-LINHAS
+           .
+      *---------------> FIM DO PROGRAMA CGPRG02M <-------------------*
